@@ -5,6 +5,10 @@
       *> DATE
       *>   20150924
       *>   Modified: 2015-10-02/20:11-0400
+      *>   Modified: 2026-08-09 - run-log, checkpoint/restart, clock
+      *>     reconciliation, per-language error log and config-driven
+      *>     greeting/date format; datetime and return code now also
+      *>     handed back through LINKAGE for SWIG callers.
       *> LICENSE
       *>   Copyright 2015 Brian Tiffin
       *>   GNU General Public License, GPL, 3.0 (or greater)
@@ -13,6 +17,18 @@
       *> TECTONICS
       *>   requires polyglot-swig.i and the Makefile
       *>   make [java | perl | python | tcl]
+      *>
+      *>   Optional parameters, all by reference and all OPTIONAL so
+      *>   existing bindings that CALL with no arguments keep working:
+      *>     ls-mode          "Q" for quiet/batch mode, space/"I" for
+      *>                      the interactive demo banner (falls back
+      *>                      to the POLYGLOT_MODE environment var).
+      *>     ls-caller-lang   short tag identifying the calling
+      *>                      binding, e.g. "JAVA" "PERL" "PYTHON"
+      *>                      "TCL" (falls back to POLYGLOT_CALLER
+      *>                      env var, defaults to "UNKNOWN").
+      *>     ls-datetime      returns the formatted run datetime.
+      *>     ls-return-code   returns the same value as RETURN-CODE.
       *> ***************************************************************
        identification division.
        program-id. polyglot.
@@ -23,19 +39,496 @@
        repository.
            function all intrinsic.
 
+       input-output section.
+       file-control.
+           select run-log-file assign to "polyglot-runlog.txt"
+               organization line sequential
+               file status is ws-runlog-status.
+
+           select checkpoint-file assign to "polyglot.ckpt"
+               organization line sequential
+               file status is ws-checkpoint-status.
+
+           select clock-ref-file assign to "polyglot-clockref.dat"
+               organization line sequential
+               file status is ws-clockref-status.
+
+           select error-log-file assign to "polyglot-error.txt"
+               organization line sequential
+               file status is ws-errorlog-status.
+
+           select config-file assign to "polyglot.cfg"
+               organization line sequential
+               file status is ws-config-status.
+
        data division.
+       file section.
+       fd run-log-file.
+       01 run-log-record            pic x(80).
+
+       fd checkpoint-file.
+       01 checkpoint-record.
+           05 ckr-step               pic x(20).
+           05 ckr-date               pic 9(8).
+           05 ckr-datetime           pic x(19).
+
+       fd clock-ref-file.
+       01 clock-ref-record           pic x(80).
+
+       fd error-log-file.
+       01 error-log-record           pic x(120).
+
+       fd config-file.
+       01 config-record              pic x(80).
+
        working-storage section.
-       01 datetime             pic XXXX/XX/XXBXX/XX/XX.
+       copy runheader.
+
+      *> ---------------------------------------------------------------
+      *> file status bytes
+      *> ---------------------------------------------------------------
+       01 ws-runlog-status          pic xx.
+       01 ws-checkpoint-status      pic xx.
+       01 ws-clockref-status        pic xx.
+       01 ws-errorlog-status        pic xx.
+       01 ws-config-status          pic xx.
+
+      *> ---------------------------------------------------------------
+      *> run mode / caller identity
+      *> ---------------------------------------------------------------
+       01 ws-mode                   pic x value space.
+           88 ws-mode-quiet         value "Q" "q".
+           88 ws-mode-demo          value space "I" "i".
+
+       01 ws-caller-language        pic x(10) value "UNKNOWN".
+
+      *> ---------------------------------------------------------------
+      *> configurable greeting / date format (maintenance control file)
+      *> ---------------------------------------------------------------
+       01 ws-greeting               pic x(40)
+                                     value "Hello from GnuCOBOL".
+       01 ws-date-format-code       pic 9 value 1.
+       01 ws-config-key             pic x(20).
+       01 ws-config-value           pic x(60).
+       01 ws-config-eof-switch      pic x value "N".
+           88 config-eof            value "Y".
+
+       01 datetime                  pic x(19).
+
+      *> ---------------------------------------------------------------
+      *> current run timestamp, parsed back out of RH-DATETIME once it
+      *> has been stamped, so the checkpoint/clock-drift math reads the
+      *> same instant that was recorded in the audit stamp instead of
+      *> asking the clock again
+      *> ---------------------------------------------------------------
+       01 ws-curr-date              pic 9(8).
+       01 ws-curr-date-r redefines ws-curr-date.
+           05 ws-curr-yyyy          pic 9(4).
+           05 ws-curr-mm            pic 9(2).
+           05 ws-curr-dd            pic 9(2).
+       01 ws-curr-time              pic 9(6).
+       01 ws-curr-time-r redefines ws-curr-time.
+           05 ws-curr-hh            pic 9(2).
+           05 ws-curr-mi            pic 9(2).
+           05 ws-curr-ss            pic 9(2).
+       01 ws-curr-total-seconds     pic s9(18) comp.
+
+      *> ---------------------------------------------------------------
+      *> external clock reconciliation
+      *> ---------------------------------------------------------------
+       01 ws-ref-timestamp          pic x(14).
+       01 ws-ref-date               pic 9(8).
+       01 ws-ref-date-r redefines ws-ref-date.
+           05 ws-ref-yyyy           pic 9(4).
+           05 ws-ref-mm             pic 9(2).
+           05 ws-ref-dd             pic 9(2).
+       01 ws-ref-time               pic 9(6).
+       01 ws-ref-time-r redefines ws-ref-time.
+           05 ws-ref-hh             pic 9(2).
+           05 ws-ref-mi             pic 9(2).
+           05 ws-ref-ss             pic 9(2).
+       01 ws-ref-total-seconds      pic s9(18) comp.
+       01 ws-seconds-drift          pic s9(18) comp.
+       01 ws-clock-drift-limit      pic 9(6) value 300.
+
+       01 ws-clock-switch           pic x value "Y".
+           88 clock-is-ok           value "Y".
+           88 clock-has-drifted     value "N".
+
+      *> ---------------------------------------------------------------
+      *> checkpoint / restart -- one slot per caller, keyed on
+      *> job-plus-caller rather than job alone, so POLYRECON can
+      *> legitimately drive POLYGLOT once per language in the same
+      *> window without each later call reading as a stray rerun
+      *> ---------------------------------------------------------------
+       01 ws-checkpoint-step        pic x(20).
+       01 ws-window-switch          pic x value "N".
+           88 window-already-done   value "Y".
+
+       01 ws-ckpt-table.
+           05 ws-ckpt-entry occurs 8 times indexed by ckpt-idx.
+               10 ck-step-tbl       pic x(20).
+               10 ck-date-tbl       pic 9(8).
+               10 ck-datetime-tbl   pic x(19).
+       01 ws-ckpt-count             pic 9(2) value 0.
+       01 ws-ckpt-match-idx         pic 9(2) value 0.
+       01 ws-ckpt-eof-switch        pic x value "N".
+           88 ckpt-table-eof        value "Y".
+
+      *> ---------------------------------------------------------------
+      *> return code / error log
+      *> ---------------------------------------------------------------
+       01 ws-return-code-num        pic 9(4).
+       01 ws-error-reason           pic x(60) value spaces.
+
+       linkage section.
+       01 ls-mode                   pic x.
+       01 ls-caller-lang            pic x(10).
+       01 ls-datetime               pic x(19).
+       01 ls-return-code            pic 9(4).
 
       *> ***************************************************************
-       procedure division.
+       procedure division using optional ls-mode
+                                 optional ls-caller-lang
+                                 optional ls-datetime
+                                 optional ls-return-code.
+
+       main-line.
+           perform initialize-run
+           perform check-clock-drift
+           if clock-is-ok
+              perform check-checkpoint
+              if not window-already-done
+                 if ws-mode-demo
+                    perform display-greeting
+                 end-if
+                 move 42 to return-code
+                 perform write-checkpoint
+              end-if
+           end-if
+           perform finish-run
+           goback.
+
+      *> ---------------------------------------------------------------
+      *> set up run mode, caller tag, config values and today's stamp
+      *> ---------------------------------------------------------------
+       initialize-run.
+           if ls-mode is not omitted
+              move ls-mode to ws-mode
+           else
+              accept ws-mode from environment "POLYGLOT_MODE"
+           end-if
+
+           if ls-caller-lang is not omitted
+              move ls-caller-lang to ws-caller-language
+           else
+              accept ws-caller-language
+                     from environment "POLYGLOT_CALLER"
+              if ws-caller-language = spaces
+                 move "UNKNOWN" to ws-caller-language
+              end-if
+           end-if
+
+           perform read-config
+
+           move spaces to ws-checkpoint-step
+           string "POLYGLOT-" delimited by size
+                  ws-caller-language delimited by space
+                  into ws-checkpoint-step
+           end-string
+
+           move "POLYGLOT" to rh-job-name
+           perform build-run-stamp
+
+           move rh-datetime(1:4) to ws-curr-yyyy
+           move rh-datetime(6:2) to ws-curr-mm
+           move rh-datetime(9:2) to ws-curr-dd
+           move rh-datetime(12:2) to ws-curr-hh
+           move rh-datetime(15:2) to ws-curr-mi
+           move rh-datetime(18:2) to ws-curr-ss
+           compute ws-curr-total-seconds =
+                   function integer-of-date(ws-curr-date) * 86400
+                   + (ws-curr-hh * 3600) + (ws-curr-mi * 60)
+                   + ws-curr-ss
+
+           perform build-display-datetime
+           .
+
+      *> ---------------------------------------------------------------
+      *> shared audit-stamp builder, copied in from runstamp.cpy so
+      *> every program in the suite formats RH-DATETIME the same way
+      *> ---------------------------------------------------------------
+       copy runstamp.
+
+      *> ---------------------------------------------------------------
+      *> maintenance control file: GREETING=... / DATEFMT=n
+      *> ---------------------------------------------------------------
+       read-config.
+           move "N" to ws-config-eof-switch
+           open input config-file
+           if ws-config-status = "00"
+              perform read-config-record until config-eof
+              close config-file
+           end-if
+           .
+
+       read-config-record.
+           read config-file
+               at end move "Y" to ws-config-eof-switch
+               not at end perform parse-config-record
+           end-read
+           .
+
+       parse-config-record.
+           unstring config-record delimited by "="
+               into ws-config-key ws-config-value
+           end-unstring
+           if ws-config-key = "GREETING"
+              move ws-config-value to ws-greeting
+           end-if
+           if ws-config-key = "DATEFMT"
+              if ws-config-value(1:1) is numeric
+                 move ws-config-value(1:1) to ws-date-format-code
+              end-if
+           end-if
+           .
+
+      *> ---------------------------------------------------------------
+      *> build the interactive banner's datetime using the configured
+      *> display format (defaults to POLYGLOT's original layout)
+      *> ---------------------------------------------------------------
+       build-display-datetime.
+           evaluate ws-date-format-code
+               when 2
+                   string ws-curr-mm   "/" ws-curr-dd   "/" ws-curr-yyyy
+                          " " ws-curr-hh ":" ws-curr-mi ":" ws-curr-ss
+                          delimited by size into datetime
+                   end-string
+               when 3
+                   string ws-curr-yyyy "-" ws-curr-mm   "-" ws-curr-dd
+                          " " ws-curr-hh ":" ws-curr-mi ":" ws-curr-ss
+                          delimited by size into datetime
+                   end-string
+               when other
+                   string ws-curr-yyyy "/" ws-curr-mm   "/" ws-curr-dd
+                          " " ws-curr-hh ":" ws-curr-mi ":" ws-curr-ss
+                          delimited by size into datetime
+                   end-string
+           end-evaluate
+           .
+
+      *> ---------------------------------------------------------------
+      *> validate the host clock against the scheduler's dropped
+      *> reference timestamp, when one has been left for us to read
+      *> ---------------------------------------------------------------
+       check-clock-drift.
+           set clock-is-ok to true
+           move spaces to ws-ref-timestamp
+           open input clock-ref-file
+           if ws-clockref-status = "00"
+              read clock-ref-file into ws-ref-timestamp
+                  at end move spaces to ws-ref-timestamp
+              end-read
+              close clock-ref-file
+           end-if
+           if ws-ref-timestamp not = spaces
+              move ws-ref-timestamp(1:8) to ws-ref-date
+              move ws-ref-timestamp(9:6) to ws-ref-time
+              compute ws-ref-total-seconds =
+                      function integer-of-date(ws-ref-date) * 86400
+                      + (ws-ref-hh * 3600) + (ws-ref-mi * 60)
+                      + ws-ref-ss
+              compute ws-seconds-drift =
+                      function abs(ws-curr-total-seconds
+                                   - ws-ref-total-seconds)
+              if ws-seconds-drift > ws-clock-drift-limit
+                 set clock-has-drifted to true
+                 move 90 to return-code
+                 move "CLOCK DRIFT EXCEEDS SCHEDULER TOLERANCE" to
+                      ws-error-reason
+                 if ws-mode-demo
+                    display "polyglot: clock drift " ws-seconds-drift
+                            " seconds exceeds limit of "
+                            ws-clock-drift-limit " seconds" end-display
+                 end-if
+              end-if
+           end-if
+           .
+
+      *> ---------------------------------------------------------------
+      *> skip/warn instead of blindly re-running inside the same window
+      *> ---------------------------------------------------------------
+       check-checkpoint.
+           perform load-checkpoint-table
+           perform find-checkpoint-match
+                   varying ckpt-idx from 1 by 1
+                   until ckpt-idx > ws-ckpt-count
+           if ws-ckpt-match-idx > 0
+              if ck-date-tbl(ws-ckpt-match-idx) = ws-curr-date
+                 set window-already-done to true
+                 move 4 to return-code
+                 move "RUN WINDOW ALREADY COMPLETE - SKIPPED"
+                      to ws-error-reason
+                 if ws-mode-demo
+                    display "polyglot: " ws-checkpoint-step
+                            " already completed for " ws-curr-date
+                            " (checkpoint "
+                            ck-datetime-tbl(ws-ckpt-match-idx) ")"
+                            end-display
+                 end-if
+              end-if
+           end-if
+           .
+
+      *> ---------------------------------------------------------------
+      *> load every existing checkpoint slot into working storage
+      *> ---------------------------------------------------------------
+       load-checkpoint-table.
+           move 0 to ws-ckpt-count
+           move 0 to ws-ckpt-match-idx
+           move "N" to ws-ckpt-eof-switch
+           open input checkpoint-file
+           if ws-checkpoint-status = "00"
+              perform read-checkpoint-record until ckpt-table-eof
+              close checkpoint-file
+           end-if
+           .
+
+       read-checkpoint-record.
+           read checkpoint-file
+               at end move "Y" to ws-ckpt-eof-switch
+               not at end perform store-checkpoint-entry
+           end-read
+           .
+
+       store-checkpoint-entry.
+           if ws-ckpt-count < 8
+              add 1 to ws-ckpt-count
+              move ckr-step to ck-step-tbl(ws-ckpt-count)
+              move ckr-date to ck-date-tbl(ws-ckpt-count)
+              move ckr-datetime to ck-datetime-tbl(ws-ckpt-count)
+           end-if
+           .
+
+      *> ---------------------------------------------------------------
+      *> locate this run's own step name among the loaded entries
+      *> ---------------------------------------------------------------
+       find-checkpoint-match.
+           if ck-step-tbl(ckpt-idx) = ws-checkpoint-step
+              move ckpt-idx to ws-ckpt-match-idx
+           end-if
+           .
+
+       display-greeting.
+           display ws-greeting end-display
+           display "It is now " datetime end-display
+           .
+
+      *> ---------------------------------------------------------------
+      *> record this run's checkpoint stamp so a rerun in the same
+      *> window can detect it and skip instead of reprocessing -- the
+      *> whole table is loaded, this run's own slot is updated or
+      *> appended, then the table is rewritten in one pass
+      *> ---------------------------------------------------------------
+       write-checkpoint.
+           perform load-checkpoint-table
+           perform find-checkpoint-match
+                   varying ckpt-idx from 1 by 1
+                   until ckpt-idx > ws-ckpt-count
+           if ws-ckpt-match-idx = 0
+              and ws-ckpt-count < 8
+              add 1 to ws-ckpt-count
+              move ws-ckpt-count to ws-ckpt-match-idx
+           end-if
+           if ws-ckpt-match-idx > 0
+              move ws-checkpoint-step to ck-step-tbl(ws-ckpt-match-idx)
+              move ws-curr-date to ck-date-tbl(ws-ckpt-match-idx)
+              move rh-datetime to ck-datetime-tbl(ws-ckpt-match-idx)
+           end-if
+           perform save-checkpoint-table
+           .
+
+      *> ---------------------------------------------------------------
+      *> rewrite the checkpoint file from the in-memory table
+      *> ---------------------------------------------------------------
+       save-checkpoint-table.
+           open output checkpoint-file
+           perform write-checkpoint-entry
+                   varying ckpt-idx from 1 by 1
+                   until ckpt-idx > ws-ckpt-count
+           close checkpoint-file
+           .
+
+       write-checkpoint-entry.
+           move ck-step-tbl(ckpt-idx) to ckr-step
+           move ck-date-tbl(ckpt-idx) to ckr-date
+           move ck-datetime-tbl(ckpt-idx) to ckr-datetime
+           write checkpoint-record
+           .
 
-       move function current-date to datetime
-       inspect datetime replacing all "/" by ":" after initial space
+      *> ---------------------------------------------------------------
+      *> always append an audit-trail entry, whatever happened
+      *> ---------------------------------------------------------------
+       write-run-log.
+           open extend run-log-file
+           if ws-runlog-status = "35"
+              close run-log-file
+              open output run-log-file
+           end-if
+           move spaces to run-log-record
+           string rh-job-name delimited by size
+                  " " delimited by size
+                  rh-datetime delimited by size
+                  " CALLER=" delimited by size
+                  ws-caller-language delimited by space
+                  " RC=" delimited by size
+                  rh-return-code delimited by size
+                  into run-log-record
+           end-string
+           write run-log-record
+           close run-log-file
+           .
 
-       display "Hello from GnuCOBOL" end-display
-       display "It is now " datetime end-display
+      *> ---------------------------------------------------------------
+      *> triage aid for the SWIG bindings: one line per failing run,
+      *> tagged with which language binding drove the call
+      *> ---------------------------------------------------------------
+       write-error-log.
+           open extend error-log-file
+           if ws-errorlog-status = "35"
+              close error-log-file
+              open output error-log-file
+           end-if
+           move spaces to error-log-record
+           string "CALLER=" delimited by size
+                  ws-caller-language delimited by space
+                  " " delimited by size
+                  rh-datetime delimited by size
+                  " RC=" delimited by size
+                  rh-return-code delimited by size
+                  " REASON=" delimited by size
+                  ws-error-reason delimited by size
+                  into error-log-record
+           end-string
+           write error-log-record
+           close error-log-file
+           .
 
-       move 42 to return-code
-       goback.
+      *> ---------------------------------------------------------------
+      *> common exit: hand results back to the caller and log the run
+      *> ---------------------------------------------------------------
+       finish-run.
+           move return-code to ws-return-code-num
+           move ws-return-code-num to rh-return-code
+           if ls-return-code is not omitted
+              move ws-return-code-num to ls-return-code
+           end-if
+           if ls-datetime is not omitted
+              move rh-datetime to ls-datetime
+           end-if
+           perform write-run-log
+           if ws-return-code-num not = 42
+              perform write-error-log
+           end-if
+           .
       *>****
