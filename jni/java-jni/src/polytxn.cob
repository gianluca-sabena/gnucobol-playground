@@ -0,0 +1,318 @@
+      *> ***************************************************************
+      *>****J* SWIG/polytxn
+      *> AUTHOR
+      *>   GnuCOBOL Playground maintainers
+      *> DATE
+      *>   20260809
+      *> LICENSE
+      *>   Copyright 2015 Brian Tiffin
+      *>   GNU General Public License, GPL, 3.0 (or greater)
+      *> PURPOSE
+      *>   Sibling of POLYGLOT: reads the daily transaction file and
+      *>   writes a summary report stamped with the same run-header
+      *>   layout POLYGLOT uses, so the polyglot demo has a real batch
+      *>   step to point at instead of only the hello-world banner.
+      *> TECTONICS
+      *>   requires polyglot-swig.i and the Makefile
+      *>   make [java | perl | python | tcl]
+      *>
+      *>   Called the same way as POLYGLOT: all LINKAGE parameters are
+      *>   OPTIONAL and by reference.
+      *>     ls-mode          "Q" for quiet/batch mode, space/"I" for
+      *>                      the interactive demo banner (falls back
+      *>                      to the POLYGLOT_MODE environment var).
+      *>     ls-caller-lang   short tag identifying the calling
+      *>                      binding (falls back to POLYGLOT_CALLER
+      *>                      env var, defaults to "UNKNOWN").
+      *>     ls-datetime      returns the formatted run datetime.
+      *>     ls-return-code   returns the same value as RETURN-CODE.
+      *>
+      *>   Reads "polyglot-transactions.dat", one transaction per
+      *>   line: account (10), type D/C (1), amount (9v99).  Writes
+      *>   "polyglot-summary.txt" with counts and totals.
+      *> ***************************************************************
+       identification division.
+       program-id. polytxn.
+       author. GnuCOBOL Playground maintainers.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select transaction-file assign to "polyglot-transactions.dat"
+               organization line sequential
+               file status is ws-txn-status.
+
+           select summary-file assign to "polyglot-summary.txt"
+               organization line sequential
+               file status is ws-summary-status.
+
+           select run-log-file assign to "polyglot-runlog.txt"
+               organization line sequential
+               file status is ws-runlog-status.
+
+           select error-log-file assign to "polyglot-error.txt"
+               organization line sequential
+               file status is ws-errorlog-status.
+
+       data division.
+       file section.
+       fd transaction-file.
+       01 transaction-record.
+           05 txn-account            pic x(10).
+           05 txn-type               pic x(1).
+               88 txn-is-debit       value "D" "d".
+               88 txn-is-credit      value "C" "c".
+           05 txn-amount             pic 9(9)v99.
+
+       fd summary-file.
+       01 summary-record             pic x(80).
+
+       fd run-log-file.
+       01 run-log-record             pic x(80).
+
+       fd error-log-file.
+       01 error-log-record           pic x(120).
+
+       working-storage section.
+       copy runheader.
+
+       01 ws-mode                   pic x value space.
+           88 ws-mode-quiet         value "Q" "q".
+           88 ws-mode-demo          value space "I" "i".
+
+       01 ws-caller-language        pic x(10) value "UNKNOWN".
+
+       01 ws-txn-status             pic xx.
+       01 ws-summary-status         pic xx.
+       01 ws-runlog-status          pic xx.
+       01 ws-errorlog-status        pic xx.
+       01 ws-txn-eof-switch         pic x value "N".
+           88 no-more-transactions  value "Y".
+
+       01 ws-error-reason           pic x(60) value spaces.
+
+       01 ws-txn-count              pic 9(7) value 0.
+       01 ws-debit-count            pic 9(7) value 0.
+       01 ws-credit-count           pic 9(7) value 0.
+       01 ws-debit-total            pic 9(9)v99 value 0.
+       01 ws-credit-total           pic 9(9)v99 value 0.
+       01 ws-net-total              pic s9(9)v99 value 0.
+
+       01 ws-edit-count             pic zzz,zz9.
+       01 ws-edit-amount            pic z,zzz,zz9.99-.
+
+       01 ws-return-code-num        pic 9(4).
+
+       linkage section.
+       01 ls-mode                   pic x.
+       01 ls-caller-lang            pic x(10).
+       01 ls-datetime               pic x(19).
+       01 ls-return-code            pic 9(4).
+
+      *> ***************************************************************
+       procedure division using optional ls-mode
+                                 optional ls-caller-lang
+                                 optional ls-datetime
+                                 optional ls-return-code.
+
+       main-line.
+           perform initialize-run
+           perform open-transaction-file
+           if ws-txn-status = "00"
+              perform read-transaction until no-more-transactions
+              close transaction-file
+              perform write-summary-report
+              move 0 to return-code
+           else
+              move 1 to return-code
+              move "CANNOT OPEN TRANSACTION FILE" to ws-error-reason
+              if ws-mode-demo
+                 display "polytxn: cannot open txn file, status="
+                         ws-txn-status end-display
+              end-if
+           end-if
+           perform finish-run
+           goback.
+
+       initialize-run.
+           if ls-mode is not omitted
+              move ls-mode to ws-mode
+           else
+              accept ws-mode from environment "POLYGLOT_MODE"
+           end-if
+
+           if ls-caller-lang is not omitted
+              move ls-caller-lang to ws-caller-language
+           else
+              accept ws-caller-language
+                     from environment "POLYGLOT_CALLER"
+              if ws-caller-language = spaces
+                 move "UNKNOWN" to ws-caller-language
+              end-if
+           end-if
+
+           move "POLYTXN" to rh-job-name
+           perform build-run-stamp
+           .
+
+       copy runstamp.
+
+       open-transaction-file.
+           open input transaction-file
+           .
+
+       read-transaction.
+           read transaction-file
+               at end set no-more-transactions to true
+               not at end perform tally-transaction
+           end-read
+           .
+
+       tally-transaction.
+           add 1 to ws-txn-count
+           if txn-is-debit
+              add 1 to ws-debit-count
+              add txn-amount to ws-debit-total
+           else
+              if txn-is-credit
+                 add 1 to ws-credit-count
+                 add txn-amount to ws-credit-total
+              end-if
+           end-if
+           .
+
+       write-summary-report.
+           compute ws-net-total = ws-credit-total - ws-debit-total
+           open output summary-file
+
+           move spaces to summary-record
+           string "POLYGLOT TRANSACTION SUMMARY  " delimited by size
+                  rh-datetime delimited by size
+                  into summary-record
+           end-string
+           write summary-record
+
+           move spaces to summary-record
+           write summary-record
+
+           move ws-txn-count to ws-edit-count
+           move spaces to summary-record
+           string "TRANSACTIONS READ . . . . " delimited by size
+                  ws-edit-count delimited by size
+                  into summary-record
+           end-string
+           write summary-record
+
+           move ws-debit-count to ws-edit-count
+           move spaces to summary-record
+           string "DEBITS . . . . . . . . . " delimited by size
+                  ws-edit-count delimited by size
+                  into summary-record
+           end-string
+           write summary-record
+
+           move ws-debit-total to ws-edit-amount
+           move spaces to summary-record
+           string "DEBIT TOTAL. . . . . . . " delimited by size
+                  ws-edit-amount delimited by size
+                  into summary-record
+           end-string
+           write summary-record
+
+           move ws-credit-count to ws-edit-count
+           move spaces to summary-record
+           string "CREDITS. . . . . . . . . " delimited by size
+                  ws-edit-count delimited by size
+                  into summary-record
+           end-string
+           write summary-record
+
+           move ws-credit-total to ws-edit-amount
+           move spaces to summary-record
+           string "CREDIT TOTAL . . . . . . " delimited by size
+                  ws-edit-amount delimited by size
+                  into summary-record
+           end-string
+           write summary-record
+
+           move ws-net-total to ws-edit-amount
+           move spaces to summary-record
+           string "NET . . . . . . . . . . . " delimited by size
+                  ws-edit-amount delimited by size
+                  into summary-record
+           end-string
+           write summary-record
+
+           close summary-file
+           .
+
+      *> ---------------------------------------------------------------
+      *> always append an audit-trail entry, whatever happened
+      *> ---------------------------------------------------------------
+       write-run-log.
+           open extend run-log-file
+           if ws-runlog-status = "35"
+              close run-log-file
+              open output run-log-file
+           end-if
+           move spaces to run-log-record
+           string rh-job-name delimited by size
+                  " " delimited by size
+                  rh-datetime delimited by size
+                  " CALLER=" delimited by size
+                  ws-caller-language delimited by space
+                  " RC=" delimited by size
+                  rh-return-code delimited by size
+                  into run-log-record
+           end-string
+           write run-log-record
+           close run-log-file
+           .
+
+      *> ---------------------------------------------------------------
+      *> triage aid for the SWIG bindings: one line per failing run,
+      *> tagged with which language binding drove the call
+      *> ---------------------------------------------------------------
+       write-error-log.
+           open extend error-log-file
+           if ws-errorlog-status = "35"
+              close error-log-file
+              open output error-log-file
+           end-if
+           move spaces to error-log-record
+           string "CALLER=" delimited by size
+                  ws-caller-language delimited by space
+                  " " delimited by size
+                  rh-datetime delimited by size
+                  " RC=" delimited by size
+                  rh-return-code delimited by size
+                  " REASON=" delimited by size
+                  ws-error-reason delimited by size
+                  into error-log-record
+           end-string
+           write error-log-record
+           close error-log-file
+           .
+
+      *> ---------------------------------------------------------------
+      *> common exit: hand results back to the caller and log the run
+      *> ---------------------------------------------------------------
+       finish-run.
+           move return-code to ws-return-code-num
+           move ws-return-code-num to rh-return-code
+           if ls-return-code is not omitted
+              move ws-return-code-num to ls-return-code
+           end-if
+           if ls-datetime is not omitted
+              move rh-datetime to ls-datetime
+           end-if
+           perform write-run-log
+           if ws-return-code-num not = 0
+              perform write-error-log
+           end-if
+           .
+      *>****
