@@ -0,0 +1,421 @@
+      *> ***************************************************************
+      *>****J* SWIG/polyrecon
+      *> AUTHOR
+      *>   GnuCOBOL Playground maintainers
+      *> DATE
+      *>   20260809
+      *> LICENSE
+      *>   Copyright 2015 Brian Tiffin
+      *>   GNU General Public License, GPL, 3.0 (or greater)
+      *> PURPOSE
+      *>   Controlling batch job for the polyglot suite.  Drives each
+      *>   of the four TECTONICS targets (make java, make perl,
+      *>   make python, make tcl) documented in POLYGLOT's header in
+      *>   turn, tagging each run with POLYGLOT_CALLER so POLYGLOT's
+      *>   own run-log (see runheader.cpy / write-run-log in
+      *>   polyglot.cob) records who called it, then reads that
+      *>   run-log back to reconcile the four RETURN-CODE/DATETIME
+      *>   pairs and flag any binding that disagrees with the rest.
+      *> TECTONICS
+      *>   run after building all four SWIG targets; writes a one
+      *>   page report to polyglot-recon.txt.
+      *> ***************************************************************
+       identification division.
+       program-id. polyrecon.
+       author. GnuCOBOL Playground maintainers.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select run-log-file assign to "polyglot-runlog.txt"
+               organization line sequential
+               file status is ws-runlog-status.
+
+           select recon-file assign to "polyglot-recon.txt"
+               organization line sequential
+               file status is ws-recon-status.
+
+       data division.
+       file section.
+       fd run-log-file.
+       01 run-log-record            pic x(80).
+
+       fd recon-file.
+       01 recon-record               pic x(80).
+
+       working-storage section.
+       copy runheader.
+
+       01 ws-runlog-status          pic xx.
+       01 ws-recon-status           pic xx.
+
+      *> ---------------------------------------------------------------
+      *> one shared "call a binding and read its result back" slot,
+      *> used in turn for each of the four languages below
+      *> ---------------------------------------------------------------
+       01 ws-target-lang            pic x(10).
+       01 ws-target-command         pic x(40).
+       01 ws-shell-command          pic x(80).
+       01 ws-shell-wait-status      pic s9(9) comp.
+       01 ws-shell-return-code      pic s9(5).
+       01 ws-shell-signal-num       pic s9(5).
+       01 ws-shell-rc-disp          pic x(8).
+       01 ws-target-rc              pic 9(4).
+       01 ws-target-datetime        pic x(19).
+       01 ws-target-found-switch    pic x value "N".
+           88 target-was-found      value "Y".
+
+      *> ---------------------------------------------------------------
+      *> the four results, kept as plain named fields since there are
+      *> always exactly four bindings to reconcile
+      *> ---------------------------------------------------------------
+       01 java-shell-rc             pic s9(5).
+       01 java-rc                   pic 9(4).
+       01 java-datetime             pic x(19).
+       01 java-found-switch         pic x value "N".
+           88 java-was-found        value "Y".
+
+       01 perl-shell-rc             pic s9(5).
+       01 perl-rc                   pic 9(4).
+       01 perl-datetime             pic x(19).
+       01 perl-found-switch         pic x value "N".
+           88 perl-was-found        value "Y".
+
+       01 python-shell-rc           pic s9(5).
+       01 python-rc                 pic 9(4).
+       01 python-datetime           pic x(19).
+       01 python-found-switch       pic x value "N".
+           88 python-was-found      value "Y".
+
+       01 tcl-shell-rc              pic s9(5).
+       01 tcl-rc                    pic 9(4).
+       01 tcl-datetime              pic x(19).
+       01 tcl-found-switch          pic x value "N".
+           88 tcl-was-found         value "Y".
+
+      *> ---------------------------------------------------------------
+      *> run-log line parsing
+      *> ---------------------------------------------------------------
+       01 ws-recon-prefix           pic x(80).
+       01 ws-recon-rest             pic x(80).
+       01 ws-recon-caller           pic x(20).
+       01 ws-recon-rc-text          pic x(20).
+       01 ws-runlog-eof-switch      pic x value "N".
+           88 runlog-eof            value "Y".
+
+      *> ---------------------------------------------------------------
+      *> cross-binding date consensus -- the calendar day most of the
+      *> found bindings actually ran on.  a binding whose matched
+      *> run-log entry falls on some other day (e.g. it only turned up
+      *> a stale historical line) gets flagged even though its RC and
+      *> shell-rc both look clean.
+      *> ---------------------------------------------------------------
+       01 ws-consensus-table.
+           05 ws-consensus-entry occurs 4 times
+                                  indexed by cons-idx cons-cmp-idx.
+               10 cons-date          pic x(10).
+               10 cons-found-switch  pic x.
+                   88 cons-was-found value "Y".
+               10 cons-votes         pic 9(1) value 0.
+       01 ws-vote-scratch           pic 9(1) value 0.
+       01 ws-consensus-date         pic x(10) value spaces.
+       01 ws-consensus-votes        pic 9(1) value 0.
+
+      *> ---------------------------------------------------------------
+      *> reconciliation verdict
+      *> ---------------------------------------------------------------
+       01 ws-mismatch-count         pic 9(1) value 0.
+       01 ws-verdict                pic x(10).
+
+       procedure division.
+       main-line.
+           move "POLYRECN" to rh-job-name
+           perform build-run-stamp
+
+           move "JAVA"      to ws-target-lang
+           move "make java" to ws-target-command
+           perform run-one-binding
+           move ws-shell-return-code  to java-shell-rc
+           move ws-target-rc          to java-rc
+           move ws-target-datetime    to java-datetime
+           move ws-target-found-switch to java-found-switch
+
+           move "PERL"      to ws-target-lang
+           move "make perl" to ws-target-command
+           perform run-one-binding
+           move ws-shell-return-code  to perl-shell-rc
+           move ws-target-rc          to perl-rc
+           move ws-target-datetime    to perl-datetime
+           move ws-target-found-switch to perl-found-switch
+
+           move "PYTHON"      to ws-target-lang
+           move "make python" to ws-target-command
+           perform run-one-binding
+           move ws-shell-return-code  to python-shell-rc
+           move ws-target-rc          to python-rc
+           move ws-target-datetime    to python-datetime
+           move ws-target-found-switch to python-found-switch
+
+           move "TCL"      to ws-target-lang
+           move "make tcl" to ws-target-command
+           perform run-one-binding
+           move ws-shell-return-code  to tcl-shell-rc
+           move ws-target-rc          to tcl-rc
+           move ws-target-datetime    to tcl-datetime
+           move ws-target-found-switch to tcl-found-switch
+
+           perform build-consensus-table
+           perform write-reconciliation-report
+
+           if ws-mismatch-count > 0
+              move ws-mismatch-count to return-code
+           else
+              move 0 to return-code
+           end-if
+           goback.
+
+       copy runstamp.
+
+      *> ---------------------------------------------------------------
+      *> shell out to one language binding's make target, tagging the
+      *> call so POLYGLOT's own run-log records who drove it, then
+      *> read that run-log back for the freshest matching entry
+      *> ---------------------------------------------------------------
+       run-one-binding.
+           move spaces to ws-shell-command
+           string "POLYGLOT_CALLER=" delimited by size
+                  ws-target-lang delimited by space
+                  " " delimited by size
+                  ws-target-command delimited by size
+                  into ws-shell-command
+           end-string
+           call "SYSTEM" using ws-shell-command
+      *> CALL "SYSTEM" hands back the raw POSIX wait status (exit code
+      *> shifted left 8 bits, low byte the terminating signal, if any),
+      *> not a plain exit code -- decode it so java/perl/python/tcl-rc
+      *> and the reconciliation report show the real exit code.  a
+      *> signal death is folded into a negative shell-rc (0 minus the
+      *> signal number) so the one signed field carries both the
+      *> normal exit code and the signal-killed case through to the
+      *> report-generation phase below.
+           move return-code to ws-shell-wait-status
+           divide ws-shell-wait-status by 256
+               giving ws-shell-return-code
+               remainder ws-shell-signal-num
+           if ws-shell-signal-num not = 0
+              compute ws-shell-return-code = 0 - ws-shell-signal-num
+           end-if
+
+           move "N" to ws-target-found-switch
+           move 0 to ws-target-rc
+           move spaces to ws-target-datetime
+           perform find-latest-run-log-entry
+           .
+
+       find-latest-run-log-entry.
+           move "N" to ws-runlog-eof-switch
+           open input run-log-file
+           if ws-runlog-status = "00"
+              perform scan-run-log-record until runlog-eof
+              close run-log-file
+           end-if
+           .
+
+       scan-run-log-record.
+           read run-log-file
+               at end move "Y" to ws-runlog-eof-switch
+               not at end perform match-run-log-record
+           end-read
+           .
+
+       match-run-log-record.
+           unstring run-log-record delimited by " CALLER="
+               into ws-recon-prefix ws-recon-rest
+           end-unstring
+           if ws-recon-rest not = spaces
+              unstring ws-recon-rest delimited by " RC="
+                  into ws-recon-caller ws-recon-rc-text
+              end-unstring
+              if function trim(ws-recon-caller)
+                    = function trim(ws-target-lang)
+                 and ws-recon-prefix(10:10) = rh-datetime(1:10)
+                 set target-was-found to true
+                 move ws-recon-rc-text(1:4) to ws-target-rc
+                 move ws-recon-prefix(10:19) to ws-target-datetime
+              end-if
+           end-if
+           .
+
+      *> ---------------------------------------------------------------
+      *> which calendar day did most of the found bindings run on
+      *> ---------------------------------------------------------------
+       build-consensus-table.
+           move java-datetime(1:10)   to cons-date(1)
+           move java-found-switch     to cons-found-switch(1)
+           move perl-datetime(1:10)   to cons-date(2)
+           move perl-found-switch     to cons-found-switch(2)
+           move python-datetime(1:10) to cons-date(3)
+           move python-found-switch   to cons-found-switch(3)
+           move tcl-datetime(1:10)    to cons-date(4)
+           move tcl-found-switch      to cons-found-switch(4)
+
+           move 0 to ws-consensus-votes
+           move spaces to ws-consensus-date
+           perform tally-consensus-entry
+                   varying cons-idx from 1 by 1
+                   until cons-idx > 4
+           perform pick-consensus-date
+                   varying cons-idx from 1 by 1
+                   until cons-idx > 4
+           .
+
+       tally-consensus-entry.
+           move 0 to ws-vote-scratch
+           if cons-was-found(cons-idx)
+              perform tally-consensus-vote
+                      varying cons-cmp-idx from 1 by 1
+                      until cons-cmp-idx > 4
+              move ws-vote-scratch to cons-votes(cons-idx)
+           end-if
+           .
+
+       tally-consensus-vote.
+           if cons-was-found(cons-cmp-idx)
+              and cons-date(cons-cmp-idx) = cons-date(cons-idx)
+              add 1 to ws-vote-scratch
+           end-if
+           .
+
+       pick-consensus-date.
+           if cons-votes(cons-idx) > ws-consensus-votes
+              move cons-date(cons-idx) to ws-consensus-date
+              move cons-votes(cons-idx) to ws-consensus-votes
+           end-if
+           .
+
+      *> ---------------------------------------------------------------
+      *> one-page reconciliation report: every binding's last recorded
+      *> RC/DATETIME, flagged against the others
+      *> ---------------------------------------------------------------
+       write-reconciliation-report.
+           move 0 to ws-mismatch-count
+           open output recon-file
+
+           move spaces to recon-record
+           string "POLYGLOT BINDING RECONCILIATION  " delimited by size
+                  rh-datetime delimited by size
+                  into recon-record
+           end-string
+           write recon-record
+
+           move spaces to recon-record
+           write recon-record
+
+           move spaces to recon-record
+           string "LANGUAGE    FOUND  RC    SHELL-RC  DATETIME"
+                  delimited by size into recon-record
+           end-string
+           write recon-record
+
+           move "JAVA"     to ws-target-lang
+           move java-found-switch to ws-target-found-switch
+           move java-rc            to ws-target-rc
+           move java-shell-rc      to ws-shell-return-code
+           move java-datetime      to ws-target-datetime
+           perform write-reconciliation-line
+
+           move "PERL"     to ws-target-lang
+           move perl-found-switch to ws-target-found-switch
+           move perl-rc            to ws-target-rc
+           move perl-shell-rc      to ws-shell-return-code
+           move perl-datetime      to ws-target-datetime
+           perform write-reconciliation-line
+
+           move "PYTHON"   to ws-target-lang
+           move python-found-switch to ws-target-found-switch
+           move python-rc            to ws-target-rc
+           move python-shell-rc      to ws-shell-return-code
+           move python-datetime      to ws-target-datetime
+           perform write-reconciliation-line
+
+           move "TCL"      to ws-target-lang
+           move tcl-found-switch to ws-target-found-switch
+           move tcl-rc            to ws-target-rc
+           move tcl-shell-rc      to ws-shell-return-code
+           move tcl-datetime      to ws-target-datetime
+           perform write-reconciliation-line
+
+           move spaces to recon-record
+           write recon-record
+
+           if ws-mismatch-count = 0
+              move "RECONCILED" to ws-verdict
+           else
+              move "MISMATCHES" to ws-verdict
+           end-if
+           move spaces to recon-record
+           string ws-verdict delimited by size
+                  ": " delimited by size
+                  ws-mismatch-count delimited by size
+                  " of 4 bindings flagged" delimited by size
+                  into recon-record
+           end-string
+           write recon-record
+
+           close recon-file
+           .
+
+      *> ---------------------------------------------------------------
+      *> one report line per language.  clean means found, RC 42 (the
+      *> long-standing POLYGLOT success code), the make target's own
+      *> process wasn't killed by a signal (encoded here as a negative
+      *> shell-rc), and this binding's own run landed on the same day
+      *> as the consensus of the other bindings -- anything else is a
+      *> mismatch.  note the make target's plain exit code is *not*
+      *> gated on being zero: a binding's wrapper script is expected to
+      *> propagate POLYGLOT's own RC (42 on success) as its process
+      *> exit status, so "shell exit code 0" is not what a clean run
+      *> looks like here -- RC and DATETIME already cover whether the
+      *> underlying run actually succeeded.
+      *> ---------------------------------------------------------------
+       write-reconciliation-line.
+           move spaces to recon-record
+           move spaces to ws-shell-rc-disp
+           move ws-shell-return-code to ws-shell-rc-disp
+           if not target-was-found
+              or ws-target-rc not = 42
+              or ws-shell-return-code < 0
+              or ws-target-datetime(1:10) not = ws-consensus-date
+              add 1 to ws-mismatch-count
+              string ws-target-lang delimited by size
+                     "  " delimited by size
+                     ws-target-found-switch delimited by size
+                     "      " delimited by size
+                     ws-target-rc delimited by size
+                     "  " delimited by size
+                     ws-shell-rc-disp delimited by size
+                     "  " delimited by size
+                     ws-target-datetime delimited by size
+                     "  <-- MISMATCH" delimited by size
+                     into recon-record
+              end-string
+           else
+              string ws-target-lang delimited by size
+                     "  " delimited by size
+                     ws-target-found-switch delimited by size
+                     "      " delimited by size
+                     ws-target-rc delimited by size
+                     "  " delimited by size
+                     ws-shell-rc-disp delimited by size
+                     "  " delimited by size
+                     ws-target-datetime delimited by size
+                     into recon-record
+              end-string
+           end-if
+           write recon-record
+           .
+      *>****
