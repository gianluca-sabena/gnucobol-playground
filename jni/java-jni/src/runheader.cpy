@@ -0,0 +1,18 @@
+      *> ***************************************************************
+      *>****C* SWIG/polyglot/runheader
+      *> AUTHOR
+      *>   GnuCOBOL Playground maintainers
+      *> DATE
+      *>   20260809
+      *> PURPOSE
+      *>   Shared audit-stamp layout for the polyglot batch suite.
+      *>   Every program in the suite COPYs this record so run logs,
+      *>   checkpoint files and error logs all carry the same job
+      *>   name / timestamp / return code shape, no matter which
+      *>   program wrote them.
+      *> ***************************************************************
+       01 rh-run-header.
+           05 rh-job-name          pic x(8).
+           05 rh-datetime          pic XXXX/XX/XXBXX/XX/XX.
+           05 rh-return-code       pic 9(4).
+      *>****
