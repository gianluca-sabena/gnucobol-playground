@@ -0,0 +1,20 @@
+      *> ***************************************************************
+      *>****C* SWIG/polyglot/runstamp
+      *> AUTHOR
+      *>   GnuCOBOL Playground maintainers
+      *> DATE
+      *>   20260809
+      *> PURPOSE
+      *>   Builds the RH-DATETIME stamp in the RUN-HEADER copybook
+      *>   from FUNCTION CURRENT-DATE, using the same slash-to-colon
+      *>   formatting POLYGLOT has always used for its console
+      *>   banner.  COPY this into PROCEDURE DIVISION and PERFORM
+      *>   BUILD-RUN-STAMP after moving the calling program's job
+      *>   name into RH-JOB-NAME.
+      *> ***************************************************************
+       build-run-stamp.
+           move function current-date to rh-datetime
+           inspect rh-datetime replacing all "/" by ":"
+                   after initial space
+           .
+      *>****
